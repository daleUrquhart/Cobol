@@ -1,32 +1,183 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-Id. factorial.
+       PROGRAM-Id. Factoril.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT-HISTORY ASSIGN TO "FACTHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FACT-HIST-STATUS.
+           SELECT FACTLOG ASSIGN TO "FACTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FACTLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACT-HISTORY
+           RECORD CONTAINS 90 CHARACTERS.
+       01  FACT-HIST-LINE PIC X(90).
+
+       FD  FACTLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FACTLOG-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
+           COPY RUNHDR.
            01   NUMB PIC 9(2) VALUE 9.
-           01   FACT PIC 9(6) VALUE 1.
-           01   NUM PIC 9.
+           01   FACT PIC 9(18) VALUE 1 COMP-3.
+           01   NUM PIC 99.
            01   V.
-           02  X PIC 9(6) OCCURS 10 INDEXED BY I.
-       
+           02  X PIC 9(18) COMP-3 OCCURS 99 TIMES INDEXED BY I.
+
+           01 WS-PARM-STRING PIC X(40) VALUE SPACES.
+           01 WS-NUMB-TEXT PIC X(2) VALUE SPACES.
+           01 WS-OVERFLOW-SW PIC X VALUE 'N'.
+               88 FACT-OVERFLOW VALUE 'Y'.
+           01 WS-VERIFY-FACT PIC 9(18) VALUE 0 COMP-3.
+           01 WS-VERIFY-REM PIC 9(18) VALUE 0 COMP-3.
+           01 WS-VERIFY-FAIL-SW PIC X VALUE 'N'.
+               88 VERIFY-FAILED VALUE 'Y'.
+
+           01 WS-FACT-HIST-STATUS PIC XX VALUE '00'.
+           01 WS-FACTLOG-STATUS PIC XX VALUE '00'.
+           01 WS-RUN-DATE PIC 9(6) VALUE 0.
+           01 WS-RUN-ID PIC X(8) VALUE SPACES.
+           01 WS-RUN-OPERATOR PIC X(8) VALUE SPACES.
+
+           01 FACTLOG-DETAIL.
+               05 FL-RUN-ID PIC X(8).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 FL-RUN-DATE PIC 9(6).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 FL-OPERATOR PIC X(8).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 FILLER PIC X(10) VALUE "FACTORIL  ".
+               05 FL-STATUS PIC X(9).
+
+           01 FACT-HIST-DETAIL.
+               05 FILLER PIC X(10) VALUE "RUN DATE: ".
+               05 FH-RUN-DATE PIC 9(6).
+               05 FILLER PIC X(11) VALUE "  NUMB: ".
+               05 FH-NUMB PIC Z9.
+               05 FILLER PIC X(11) VALUE "  FACT: ".
+               05 FH-FACT PIC Z(17)9.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 FH-OVERFLOW-MSG PIC X(26).
+
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+               INTO WS-NUMB-TEXT WS-RUN-ID WS-RUN-OPERATOR
+           END-UNSTRING
+           IF WS-NUMB-TEXT NOT = SPACES
+                   AND FUNCTION TRIM(WS-NUMB-TEXT) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-NUMB-TEXT)) TO NUMB
+           END-IF
+           IF WS-RUN-ID = SPACES
+               MOVE "FACTORIL" TO WS-RUN-ID
+           END-IF
+           MOVE WS-RUN-ID TO RH-RUN-ID
+           MOVE WS-RUN-DATE TO RH-RUN-DATE
+           MOVE WS-RUN-OPERATOR TO RH-RUN-OPERATOR
            MOVE 1 TO NUM.
            COMPUTE X(NUM)=FACT.
            IF NUMB =0
                MOVE 1 TO FACT
            ELSE
-               PERFORM AA UNTIL NUM=NUMB
+               PERFORM AA UNTIL NUM=NUMB OR FACT-OVERFLOW
+           END-IF.
+           IF NOT FACT-OVERFLOW
+               PERFORM VERIFY-FACT
+           END-IF.
+           IF FACT-OVERFLOW
+               COMPUTE NUM = NUM - 1
+               DISPLAY "FACTORIAL: LAST VALID RESULT " NUM '!=' FACT
+           ELSE
+               DISPLAY NUM '!=' FACT
            END-IF.
-           DISPLAY NUM '!=' FACT.
            MOVE 1 to I.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I>NUMB
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUMB OR I > NUM
                DISPLAY X(I)
            END-PERFORM.
+           PERFORM WRITE-FACT-HISTORY.
+           PERFORM WRITE-FACTLOG.
            STOP RUN.
+
        AA.
            COMPUTE NUM = NUM + 1.
-           COMPUTE FACT = NUM * FACT.
-           COMPUTE X(NUM)=FACT.
+           COMPUTE FACT = NUM * FACT
+               ON SIZE ERROR
+                   DISPLAY "FACTORIAL: OVERFLOW COMPUTING " NUM "!"
+                   MOVE 'Y' TO WS-OVERFLOW-SW
+           END-COMPUTE.
+           IF NOT FACT-OVERFLOW
+               COMPUTE X(NUM)=FACT
+           END-IF.
+
+       VERIFY-FACT.
+           MOVE FACT TO WS-VERIFY-FACT
+           PERFORM VARYING I FROM NUMB BY -1 UNTIL I < 2
+               DIVIDE WS-VERIFY-FACT BY I
+                   GIVING WS-VERIFY-FACT REMAINDER WS-VERIFY-REM
+               IF WS-VERIFY-REM NOT = 0 OR WS-VERIFY-FACT NOT = X(I - 1)
+                   MOVE 'Y' TO WS-VERIFY-FAIL-SW
+               END-IF
+           END-PERFORM
+           IF VERIFY-FAILED
+               DISPLAY "FACTORIAL: SELF-CHECK FAILED, FACT TABLE "
+                   "INCONSISTENT FOR NUMB=" NUMB
+           END-IF.
 
+       WRITE-FACT-HISTORY.
+           OPEN EXTEND FACT-HISTORY
+           IF WS-FACT-HIST-STATUS = '05' OR WS-FACT-HIST-STATUS = '35'
+               OPEN OUTPUT FACT-HISTORY
+           END-IF
+           IF WS-FACT-HIST-STATUS NOT = '00'
+               DISPLAY "FACTORIAL: UNABLE TO OPEN FACT-HISTORY, STATUS="
+                   WS-FACT-HIST-STATUS
+           ELSE
+               MOVE WS-RUN-DATE TO FH-RUN-DATE
+               MOVE NUMB TO FH-NUMB
+               MOVE FACT TO FH-FACT
+               IF FACT-OVERFLOW
+                   MOVE "*** OVERFLOW - INVALID ***" TO FH-OVERFLOW-MSG
+               ELSE
+                   IF VERIFY-FAILED
+                       MOVE "*** SELF-CHECK FAILED ***"
+                           TO FH-OVERFLOW-MSG
+                   ELSE
+                       MOVE SPACES TO FH-OVERFLOW-MSG
+                   END-IF
+               END-IF
+               MOVE SPACES TO FACT-HIST-LINE
+               WRITE FACT-HIST-LINE FROM FACT-HIST-DETAIL
+               CLOSE FACT-HISTORY
+           END-IF.
+
+       WRITE-FACTLOG.
+           OPEN EXTEND FACTLOG
+           IF WS-FACTLOG-STATUS = '05' OR WS-FACTLOG-STATUS = '35'
+               OPEN OUTPUT FACTLOG
+           END-IF
+           IF WS-FACTLOG-STATUS NOT = '00'
+               DISPLAY "FACTORIAL: UNABLE TO OPEN FACTLOG, STATUS="
+                   WS-FACTLOG-STATUS
+           ELSE
+               MOVE RH-RUN-ID TO FL-RUN-ID
+               MOVE RH-RUN-DATE TO FL-RUN-DATE
+               MOVE RH-RUN-OPERATOR TO FL-OPERATOR
+               IF FACT-OVERFLOW
+                   MOVE "OVERFLOW " TO FL-STATUS
+               ELSE
+                   IF VERIFY-FAILED
+                       MOVE "CHECKFAIL" TO FL-STATUS
+                   ELSE
+                       MOVE "COMPLETE " TO FL-STATUS
+                   END-IF
+               END-IF
+               MOVE SPACES TO FACTLOG-LINE
+               WRITE FACTLOG-LINE FROM FACTLOG-DETAIL
+               CLOSE FACTLOG
+           END-IF.
