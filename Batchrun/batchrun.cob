@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Batchrun.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBLOG ASSIGN TO "SUBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUBLOG-STATUS.
+           SELECT FACTLOG ASSIGN TO "FACTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FACTLOG-STATUS.
+           SELECT GUESLOG ASSIGN TO "GUESLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUESLOG-STATUS.
+           SELECT JOBLOG ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUBLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUBLOG-LINE PIC X(80).
+
+       FD  FACTLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FACTLOG-LINE PIC X(80).
+
+       FD  GUESLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  GUESLOG-LINE PIC X(80).
+
+       FD  JOBLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  JOBLOG-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY RUNHDR.
+           01 WS-SUBLOG-STATUS PIC XX VALUE '00'.
+           01 WS-FACTLOG-STATUS PIC XX VALUE '00'.
+           01 WS-GUESLOG-STATUS PIC XX VALUE '00'.
+           01 WS-JOBLOG-STATUS PIC XX VALUE '00'.
+
+           01 WS-PARM-STRING PIC X(40) VALUE SPACES.
+           01 WS-RUN-ID PIC X(8) VALUE SPACES.
+           01 WS-RUN-OPERATOR PIC X(8) VALUE SPACES.
+           01 WS-RUN-DATE PIC 9(6) VALUE 0.
+
+           01 WS-STEP-COUNT PIC 99 VALUE 0.
+           01 WS-FAIL-COUNT PIC 99 VALUE 0.
+           01 WS-FAIL-STEP PIC X(10) VALUE SPACES.
+
+           01 STEP-LOG-DETAIL.
+               05 SG-RUN-ID PIC X(8).
+               05 FILLER PIC X(2).
+               05 SG-RUN-DATE PIC 9(6).
+               05 FILLER PIC X(2).
+               05 SG-OPERATOR PIC X(8).
+               05 FILLER PIC X(2).
+               05 SG-PROGRAM PIC X(10).
+               05 SG-STATUS PIC X(9).
+
+           01 JOB-HEADING-1.
+               05 FILLER PIC X(10) VALUE "JOBLOG    ".
+               05 FILLER PIC X(10) VALUE "RUN-ID: ".
+               05 JH1-RUN-ID PIC X(8).
+               05 FILLER PIC X(6) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE "RUN DATE: ".
+               05 JH1-RUN-DATE PIC 9(6).
+
+           01 JOB-HEADING-2.
+               05 FILLER PIC X(80) VALUE
+                   "NIGHTLY BATCH CYCLE - SUBLIST/FACTORIAL/GUESSER".
+
+           01 JOB-STEP-LINE.
+               05 JS-LABEL PIC X(11) VALUE "STEP: ".
+               05 JS-PROGRAM PIC X(10).
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 JS-STATUS PIC X(9).
+
+           01 JOB-SUMMARY-LINE PIC X(80).
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+               INTO WS-RUN-ID WS-RUN-OPERATOR
+           END-UNSTRING
+           IF WS-RUN-ID = SPACES
+               MOVE "NIGHTLY" TO WS-RUN-ID
+           END-IF
+           MOVE WS-RUN-ID TO RH-RUN-ID
+           MOVE WS-RUN-DATE TO RH-RUN-DATE
+           MOVE WS-RUN-OPERATOR TO RH-RUN-OPERATOR
+           OPEN OUTPUT JOBLOG
+           IF WS-JOBLOG-STATUS NOT = '00'
+               DISPLAY "BATCHRUN: UNABLE TO OPEN JOBLOG, STATUS="
+                   WS-JOBLOG-STATUS
+               STOP RUN
+           END-IF
+           PERFORM WRITE-JOB-HEADINGS
+           PERFORM LOG-STEP-SUBLIST
+           PERFORM LOG-STEP-FACTORIAL
+           PERFORM LOG-STEP-GUESSER
+           PERFORM WRITE-JOB-SUMMARY
+           CLOSE JOBLOG
+           STOP RUN.
+
+       WRITE-JOB-HEADINGS.
+           MOVE RH-RUN-ID TO JH1-RUN-ID
+           MOVE RH-RUN-DATE TO JH1-RUN-DATE
+           MOVE SPACES TO JOBLOG-LINE
+           WRITE JOBLOG-LINE FROM JOB-HEADING-1
+           MOVE SPACES TO JOBLOG-LINE
+           WRITE JOBLOG-LINE FROM JOB-HEADING-2.
+
+       LOG-STEP-SUBLIST.
+           OPEN INPUT SUBLOG
+           IF WS-SUBLOG-STATUS NOT = '00'
+               MOVE "SUBLIST   " TO JS-PROGRAM
+               MOVE "NOT RUN  " TO JS-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+               IF WS-FAIL-STEP = SPACES
+                   MOVE "SUBLIST" TO WS-FAIL-STEP
+               END-IF
+           ELSE
+               PERFORM READ-LAST-SUBLOG-RECORD
+               MOVE "SUBLIST   " TO JS-PROGRAM
+               IF SG-RUN-ID NOT = RH-RUN-ID
+                       OR SG-RUN-DATE NOT = RH-RUN-DATE
+                   MOVE "NOT RUN  " TO SG-STATUS
+               END-IF
+               MOVE SG-STATUS TO JS-STATUS
+               IF SG-STATUS NOT = "COMPLETE "
+                   ADD 1 TO WS-FAIL-COUNT
+                   IF WS-FAIL-STEP = SPACES
+                       MOVE "SUBLIST" TO WS-FAIL-STEP
+                   END-IF
+               END-IF
+               CLOSE SUBLOG
+           END-IF
+           ADD 1 TO WS-STEP-COUNT
+           MOVE SPACES TO JOBLOG-LINE
+           WRITE JOBLOG-LINE FROM JOB-STEP-LINE.
+
+       READ-LAST-SUBLOG-RECORD.
+           MOVE "NOT RUN  " TO SG-STATUS
+           READ SUBLOG INTO STEP-LOG-DETAIL
+               AT END
+                   CONTINUE
+           END-READ
+           PERFORM UNTIL WS-SUBLOG-STATUS NOT = '00'
+               READ SUBLOG INTO STEP-LOG-DETAIL
+                   AT END
+                       MOVE '10' TO WS-SUBLOG-STATUS
+               END-READ
+           END-PERFORM.
+
+       LOG-STEP-FACTORIAL.
+           OPEN INPUT FACTLOG
+           IF WS-FACTLOG-STATUS NOT = '00'
+               MOVE "FACTORIL  " TO JS-PROGRAM
+               MOVE "NOT RUN  " TO JS-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+               IF WS-FAIL-STEP = SPACES
+                   MOVE "FACTORIL" TO WS-FAIL-STEP
+               END-IF
+           ELSE
+               PERFORM READ-LAST-FACTLOG-RECORD
+               MOVE "FACTORIL  " TO JS-PROGRAM
+               IF SG-RUN-ID NOT = RH-RUN-ID
+                       OR SG-RUN-DATE NOT = RH-RUN-DATE
+                   MOVE "NOT RUN  " TO SG-STATUS
+               END-IF
+               MOVE SG-STATUS TO JS-STATUS
+               IF SG-STATUS NOT = "COMPLETE "
+                   ADD 1 TO WS-FAIL-COUNT
+                   IF WS-FAIL-STEP = SPACES
+                       MOVE "FACTORIL" TO WS-FAIL-STEP
+                   END-IF
+               END-IF
+               CLOSE FACTLOG
+           END-IF
+           ADD 1 TO WS-STEP-COUNT
+           MOVE SPACES TO JOBLOG-LINE
+           WRITE JOBLOG-LINE FROM JOB-STEP-LINE.
+
+       READ-LAST-FACTLOG-RECORD.
+           MOVE "NOT RUN  " TO SG-STATUS
+           READ FACTLOG INTO STEP-LOG-DETAIL
+               AT END
+                   CONTINUE
+           END-READ
+           PERFORM UNTIL WS-FACTLOG-STATUS NOT = '00'
+               READ FACTLOG INTO STEP-LOG-DETAIL
+                   AT END
+                       MOVE '10' TO WS-FACTLOG-STATUS
+               END-READ
+           END-PERFORM.
+
+       LOG-STEP-GUESSER.
+           OPEN INPUT GUESLOG
+           IF WS-GUESLOG-STATUS NOT = '00'
+               MOVE "GUESSER   " TO JS-PROGRAM
+               MOVE "NOT RUN  " TO JS-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+               IF WS-FAIL-STEP = SPACES
+                   MOVE "GUESSER" TO WS-FAIL-STEP
+               END-IF
+           ELSE
+               PERFORM READ-LAST-GUESLOG-RECORD
+               MOVE "GUESSER   " TO JS-PROGRAM
+               IF SG-RUN-ID NOT = RH-RUN-ID
+                       OR SG-RUN-DATE NOT = RH-RUN-DATE
+                   MOVE "NOT RUN  " TO SG-STATUS
+               END-IF
+               MOVE SG-STATUS TO JS-STATUS
+               IF SG-STATUS NOT = "COMPLETE "
+                   ADD 1 TO WS-FAIL-COUNT
+                   IF WS-FAIL-STEP = SPACES
+                       MOVE "GUESSER" TO WS-FAIL-STEP
+                   END-IF
+               END-IF
+               CLOSE GUESLOG
+           END-IF
+           ADD 1 TO WS-STEP-COUNT
+           MOVE SPACES TO JOBLOG-LINE
+           WRITE JOBLOG-LINE FROM JOB-STEP-LINE.
+
+       READ-LAST-GUESLOG-RECORD.
+           MOVE "NOT RUN  " TO SG-STATUS
+           READ GUESLOG INTO STEP-LOG-DETAIL
+               AT END
+                   CONTINUE
+           END-READ
+           PERFORM UNTIL WS-GUESLOG-STATUS NOT = '00'
+               READ GUESLOG INTO STEP-LOG-DETAIL
+                   AT END
+                       MOVE '10' TO WS-GUESLOG-STATUS
+               END-READ
+           END-PERFORM.
+
+       WRITE-JOB-SUMMARY.
+           MOVE SPACES TO JOB-SUMMARY-LINE
+           IF WS-FAIL-COUNT = 0
+               MOVE "BATCH COMPLETED - ALL STEPS OK" TO JOB-SUMMARY-LINE
+           ELSE
+               STRING "BATCH FAILED AT STEP: " WS-FAIL-STEP
+                   DELIMITED BY SIZE INTO JOB-SUMMARY-LINE
+           END-IF
+           WRITE JOBLOG-LINE FROM JOB-SUMMARY-LINE.
