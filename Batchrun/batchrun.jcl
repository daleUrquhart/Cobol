@@ -0,0 +1,65 @@
+//BATCHRUN JOB (ACCTNO),'NIGHTLY CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* NIGHTLY BATCH CYCLE - RUNS SUBLIST, FACTORIAL, AND GUESSER
+//* IN SEQUENCE, STAMPED WITH A COMMON RUN-ID/DATE/OPERATOR, AND
+//* CONSOLIDATES ALL THREE STEPS' RESULTS INTO ONE JOB LOG VIA
+//* BATCHRUN.  EACH STEP IS SKIPPED IF THE PRIOR STEP ABENDED.
+//*
+//* HOUSEKEEPING - CLEAR THE FIXED-NAME REPORT/LOG DATASETS SO EACH
+//* STEP CAN RE-ALLOCATE THEM FRESH WITH DISP=NEW, AND BOOTSTRAP THE
+//* GUESSER CHECKPOINT DATASET IF THIS IS THE FIRST-EVER RUN.
+//*
+//HSEKEEP  EXEC PGM=IEFBR14
+//DD1      DD DSN=PROD.NIGHTLY.SUBRPT,DISP=(MOD,DELETE,DELETE)
+//DD2      DD DSN=PROD.NIGHTLY.LISTREJ,DISP=(MOD,DELETE,DELETE)
+//DD3      DD DSN=PROD.NIGHTLY.EXCPRPT,DISP=(MOD,DELETE,DELETE)
+//DD4      DD DSN=PROD.NIGHTLY.GUESSRES,DISP=(MOD,DELETE,DELETE)
+//DD5      DD DSN=PROD.NIGHTLY.JOBLOG,DISP=(MOD,DELETE,DELETE)
+//DD6      DD DSN=PROD.NIGHTLY.GUESSCKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//*
+//DEFSUB   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.NIGHTLY.SUBOUT)     -
+         INDEXED                                 -
+         RECORDSIZE(26 26)                       -
+         KEYS(11 0)                              -
+         TRACKS(5 5)                             -
+         FREESPACE(10 10)                        -
+         SHAREOPTIONS(2 3))                      -
+       DATA (NAME(PROD.NIGHTLY.SUBOUT.DATA))     -
+       INDEX(NAME(PROD.NIGHTLY.SUBOUT.INDEX))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//SUBLIST  EXEC PGM=SUBLIST,PARM='NIGHTLY 3 NIGHTLY OPER1',
+//             COND=(0,NE,DEFSUB)
+//LISTIN   DD DSN=PROD.NIGHTLY.LISTIN,DISP=SHR
+//SUBRPT   DD DSN=PROD.NIGHTLY.SUBRPT,DISP=(NEW,CATLG,DELETE)
+//LISTREJ  DD DSN=PROD.NIGHTLY.LISTREJ,DISP=(NEW,CATLG,DELETE)
+//EXCPRPT  DD DSN=PROD.NIGHTLY.EXCPRPT,DISP=(NEW,CATLG,DELETE)
+//SUBOUT   DD DSN=PROD.NIGHTLY.SUBOUT,DISP=(OLD,CATLG,CATLG)
+//SUBLOG   DD DSN=PROD.NIGHTLY.SUBLOG,DISP=(MOD,CATLG,CATLG)
+//*
+//FACTORIL EXEC PGM=FACTORIL,PARM='12 NIGHTLY OPER1',
+//             COND=(0,NE,SUBLIST)
+//FACTHIST DD DSN=PROD.NIGHTLY.FACTHIST,DISP=(MOD,CATLG,CATLG)
+//FACTLOG  DD DSN=PROD.NIGHTLY.FACTLOG,DISP=(MOD,CATLG,CATLG)
+//*
+//GUESSER  EXEC PGM=GUESSER,PARM='B 1234 NIGHTLY OPER1',
+//             COND=((0,NE,SUBLIST),(0,NE,FACTORIL))
+//GUESSMST DD DSN=PROD.NIGHTLY.GUESSMST,DISP=SHR
+//GUESSTRN DD DSN=PROD.NIGHTLY.GUESSTRN,DISP=SHR
+//GUESSRES DD DSN=PROD.NIGHTLY.GUESSRES,DISP=(NEW,CATLG,DELETE)
+//SCOREHST DD DSN=PROD.NIGHTLY.SCOREHST,DISP=(MOD,CATLG,CATLG)
+//GUESSCKP DD DSN=PROD.NIGHTLY.GUESSCKP,DISP=(OLD,CATLG,CATLG)
+//GUESLOG  DD DSN=PROD.NIGHTLY.GUESLOG,DISP=(MOD,CATLG,CATLG)
+//*
+//CONSOL   EXEC PGM=BATCHRUN,PARM='NIGHTLY OPER1'
+//SUBLOG   DD DSN=PROD.NIGHTLY.SUBLOG,DISP=SHR
+//FACTLOG  DD DSN=PROD.NIGHTLY.FACTLOG,DISP=SHR
+//GUESLOG  DD DSN=PROD.NIGHTLY.GUESLOG,DISP=SHR
+//JOBLOG   DD DSN=PROD.NIGHTLY.JOBLOG,DISP=(NEW,CATLG,DELETE)
+//
