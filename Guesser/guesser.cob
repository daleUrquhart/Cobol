@@ -4,9 +4,61 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT GUESS-MASTER ASSIGN TO "GUESSMST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUESS-MASTER-STATUS.
+           SELECT GUESS-TRANS ASSIGN TO "GUESSTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUESS-TRANS-STATUS.
+           SELECT GUESS-RESULTS ASSIGN TO "GUESSRES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUESS-RESULTS-STATUS.
+           SELECT SCORE-HISTORY ASSIGN TO "SCOREHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-HIST-STATUS.
+           SELECT GUESS-CKPT ASSIGN TO "GUESSCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUESS-CKPT-STATUS.
+           SELECT GUESLOG ASSIGN TO "GUESLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUESLOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  GUESS-MASTER
+           RECORD CONTAINS 8 CHARACTERS.
+       01  GM-REC.
+           05 GM-A PIC 9(4).
+           05 GM-B PIC 9(4).
+
+       FD  GUESS-TRANS
+           RECORD CONTAINS 12 CHARACTERS.
+       01  TR-REC.
+           05 TR-OPERATOR PIC X(8).
+           05 TR-GUESS PIC 9(4).
+
+       FD  GUESS-RESULTS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  GR-LINE PIC X(80).
+
+       FD  SCORE-HISTORY
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SH-LINE PIC X(80).
+
+       FD  GUESS-CKPT
+           RECORD CONTAINS 10 CHARACTERS.
+       01  CKPT-REC.
+           05 CKPT-X PIC 9999.
+           05 CKPT-N-CORRECT PIC 99.
+           05 CKPT-N-INCORRECT PIC 99.
+           05 CKPT-COUNTER PIC 99.
+
+       FD  GUESLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  GUESLOG-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+           COPY RUNHDR.
            01 MIN-A          PIC 99 VALUE 11.
            01 MAX-A          PIC 99 VALUE 21.
            01 MAX-S          PIC 99 VALUE 12.
@@ -26,27 +78,245 @@
            01 L              PIC 99.
            01 GUESS          PIC 9999.
            01 FOUND          PIC 9 VALUE 0.
-           01 WS-MSG         PIC X(30).   
+           01 WS-MATCH-I      PIC 99 VALUE 0.
+           01 WS-MSG         PIC X(30).
            01 WS-TABLE.
            05 WS-A        PIC 9999 OCCURS 21 TIMES.
            05 WS-B        PIC 9999 OCCURS 21 TIMES.
-       
-           01 ARR
-              05 ROW PIC 99 OCCURS 21 TIMES.
-              10 COL PIC 999 OCCURS 12 TIMES.
 
-             
+           01 ARR.
+              05 ROW OCCURS 21 TIMES.
+                 10 ACOL PIC 999 OCCURS 12 TIMES.
+
+           01 WS-GUESS-MASTER-STATUS PIC XX VALUE '00'.
+           01 WS-GUESS-TRANS-STATUS PIC XX VALUE '00'.
+           01 WS-GUESS-RESULTS-STATUS PIC XX VALUE '00'.
+           01 WS-SCORE-HIST-STATUS PIC XX VALUE '00'.
+           01 WS-GUESS-CKPT-STATUS PIC XX VALUE '00'.
+           01 WS-GUESLOG-STATUS PIC XX VALUE '00'.
+           01 WS-TRANS-EOF-SW PIC X VALUE 'N'.
+
+           01 WS-PARM-STRING PIC X(40) VALUE SPACES.
+           01 WS-MODE PIC X VALUE 'I'.
+           01 WS-PARM-X PIC X(8) VALUE SPACES.
+           01 WS-PARM-TOK2 PIC X(8) VALUE SPACES.
+           01 WS-PARM-TOK3 PIC X(8) VALUE SPACES.
+           01 WS-PARM-TOK4 PIC X(8) VALUE SPACES.
+           01 WS-RUN-OPERATOR PIC X(8) VALUE SPACES.
+           01 WS-RUN-ID PIC X(8) VALUE SPACES.
+           01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+           01 WS-RUN-DATE PIC 9(6) VALUE 0.
+           01 WS-RESUME-SW PIC X VALUE 'N'.
+               88 RESUMED VALUE 'Y'.
+           01 WS-RESUME-ANS PIC X VALUE 'N'.
+
+           01 GUESLOG-DETAIL.
+               05 GL-RUN-ID PIC X(8).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 GL-RUN-DATE PIC 9(6).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 GL-OPERATOR PIC X(8).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 FILLER PIC X(10) VALUE "GUESSER   ".
+               05 GL-STATUS PIC X(9).
+
+           01 GR-DETAIL-LINE.
+               05 GD-OPERATOR PIC X(8).
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 FILLER PIC X(8) VALUE "GUESS: ".
+               05 GD-GUESS PIC 9999.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 GD-RESULT PIC X(9).
+
+           01 SH-DETAIL-LINE.
+               05 SD-OPERATOR PIC X(8).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 SD-DATE PIC 9(6).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE "CORRECT: ".
+               05 SD-CORRECT PIC Z9.
+               05 FILLER PIC X(13) VALUE "INCORRECT: ".
+               05 SD-INCORRECT PIC Z9.
+               05 FILLER PIC X(10) VALUE "GUESSES: ".
+               05 SD-COUNTER PIC Z9.
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter a number:" WITH NO ADVANCING
-           ACCEPT X
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+               INTO WS-MODE WS-PARM-TOK2 WS-PARM-TOK3 WS-PARM-TOK4
+           END-UNSTRING
+           IF WS-MODE = 'B'
+               MOVE WS-PARM-TOK2 TO WS-PARM-X
+               MOVE WS-PARM-TOK3 TO WS-RUN-ID
+               MOVE WS-PARM-TOK4 TO WS-RUN-OPERATOR
+           ELSE
+               MOVE 'I' TO WS-MODE
+               MOVE WS-PARM-TOK2 TO WS-RUN-ID
+               MOVE WS-PARM-TOK3 TO WS-RUN-OPERATOR
+           END-IF
+           IF WS-RUN-ID = SPACES
+               MOVE "GUESSER" TO WS-RUN-ID
+           END-IF
+           MOVE WS-RUN-ID TO RH-RUN-ID
+           MOVE WS-RUN-DATE TO RH-RUN-DATE
+           MOVE WS-RUN-OPERATOR TO RH-RUN-OPERATOR
+           PERFORM LOAD-MASTER
+           IF WS-MODE = 'B'
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF
+           PERFORM WRITE-GUESLOG
+           STOP RUN.
+
+       LOAD-MASTER.
+           OPEN INPUT GUESS-MASTER
+           IF WS-GUESS-MASTER-STATUS NOT = '00'
+               DISPLAY "GUESSER: UNABLE TO OPEN GUESS-MASTER, STATUS="
+                   WS-GUESS-MASTER-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 21
+               READ GUESS-MASTER
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE GM-A TO WS-A(I)
+               MOVE GM-B TO WS-B(I)
+           END-PERFORM
+           CLOSE GUESS-MASTER.
+
+       INTERACTIVE-MODE.
+           DISPLAY "Enter operator id:" WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+           PERFORM CHECK-CHECKPOINT
+           IF NOT RESUMED
+               DISPLAY "Enter a number:" WITH NO ADVANCING
+               ACCEPT X
+               PERFORM GEN-N
+               PERFORM GEN-Y
+               PERFORM GEN-K
+           END-IF
+           PERFORM INIT-ARR
+           PERFORM GUESS-LOOP
+           PERFORM CHECK-RESULTS
+           PERFORM CLEAR-CHECKPOINT
+           DISPLAY "Thank you for playing." WITH NO ADVANCING.
+
+       CHECK-CHECKPOINT.
+           OPEN INPUT GUESS-CKPT
+           IF WS-GUESS-CKPT-STATUS = '00'
+               READ GUESS-CKPT
+                   AT END
+                       MOVE 'N' TO WS-RESUME-SW
+               END-READ
+               IF WS-GUESS-CKPT-STATUS = '00'
+                   DISPLAY "In-progress round found. Resume? (Y/N):"
+                       WITH NO ADVANCING
+                   ACCEPT WS-RESUME-ANS
+                   IF WS-RESUME-ANS = 'Y' OR WS-RESUME-ANS = 'y'
+                       MOVE CKPT-X TO X
+                       MOVE CKPT-N-CORRECT TO N-CORRECT
+                       MOVE CKPT-N-INCORRECT TO N-INCORRECT
+                       MOVE CKPT-COUNTER TO COUNTER
+                       PERFORM GEN-N
+                       PERFORM GEN-Y
+                       PERFORM GEN-K
+                       MOVE 'Y' TO WS-RESUME-SW
+                   ELSE
+                       MOVE 'N' TO WS-RESUME-SW
+                   END-IF
+               END-IF
+               CLOSE GUESS-CKPT
+           ELSE
+               MOVE 'N' TO WS-RESUME-SW
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT GUESS-CKPT
+           IF WS-GUESS-CKPT-STATUS NOT = '00'
+               DISPLAY "GUESSER: UNABLE TO OPEN GUESS-CKPT, STATUS="
+                   WS-GUESS-CKPT-STATUS
+           ELSE
+               MOVE X TO CKPT-X
+               MOVE N-CORRECT TO CKPT-N-CORRECT
+               MOVE N-INCORRECT TO CKPT-N-INCORRECT
+               MOVE COUNTER TO CKPT-COUNTER
+               WRITE CKPT-REC
+               CLOSE GUESS-CKPT
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT GUESS-CKPT
+           IF WS-GUESS-CKPT-STATUS NOT = '00'
+               DISPLAY "GUESSER: UNABLE TO OPEN GUESS-CKPT, STATUS="
+                   WS-GUESS-CKPT-STATUS
+           ELSE
+               CLOSE GUESS-CKPT
+           END-IF.
+
+       BATCH-MODE.
+           IF WS-PARM-X NOT = SPACES
+                   AND FUNCTION TRIM(WS-PARM-X) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-X)) TO X
+           ELSE
+               MOVE 1234 TO X
+           END-IF
            PERFORM GEN-N
            PERFORM GEN-Y
            PERFORM GEN-K
            PERFORM INIT-ARR
-           PERFORM GUESS-LOOP
-           PERFORM CHECK-RESULTS
-           DISPLAY "Thank you for playing." WITH NO ADVANCING
-           STOP RUN.
+           OPEN INPUT GUESS-TRANS
+           IF WS-GUESS-TRANS-STATUS NOT = '00'
+               DISPLAY "GUESSER: UNABLE TO OPEN GUESS-TRANS, STATUS="
+                   WS-GUESS-TRANS-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT GUESS-RESULTS
+           IF WS-GUESS-RESULTS-STATUS NOT = '00'
+               DISPLAY "GUESSER: UNABLE TO OPEN GUESS-RESULTS, STATUS="
+                   WS-GUESS-RESULTS-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-TRANS-EOF-SW
+           READ GUESS-TRANS
+               AT END
+                   MOVE 'Y' TO WS-TRANS-EOF-SW
+           END-READ
+           PERFORM BATCH-SCORE-TRANS UNTIL WS-TRANS-EOF-SW = 'Y'
+           CLOSE GUESS-TRANS
+           CLOSE GUESS-RESULTS.
+
+       BATCH-SCORE-TRANS.
+           MOVE TR-GUESS TO GUESS
+           PERFORM SCORE-GUESS
+           MOVE TR-OPERATOR TO GD-OPERATOR
+           MOVE TR-GUESS TO GD-GUESS
+           IF FOUND = 0
+               MOVE "INCORRECT" TO GD-RESULT
+           ELSE
+               MOVE "CORRECT  " TO GD-RESULT
+           END-IF
+           MOVE SPACES TO GR-LINE
+           WRITE GR-LINE FROM GR-DETAIL-LINE
+           MOVE TR-OPERATOR TO WS-OPERATOR-ID
+           IF FOUND = 0
+               MOVE 0 TO N-CORRECT
+               MOVE 1 TO N-INCORRECT
+           ELSE
+               MOVE 1 TO N-CORRECT
+               MOVE 0 TO N-INCORRECT
+           END-IF
+           MOVE 1 TO COUNTER
+           PERFORM WRITE-SCORE-HISTORY
+           READ GUESS-TRANS
+               AT END
+                   MOVE 'Y' TO WS-TRANS-EOF-SW
+           END-READ.
 
        GEN-N.
            COMPUTE N = MIN-A + FUNCTION MOD(X, (MAX-A - MIN-A + 1)).
@@ -61,36 +331,44 @@
        INIT-ARR.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 21
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > 12
-                       COMPUTE ARR(I, J) = (I - 1) * 12 + J
+                       COMPUTE ACOL(I, J) = (I - 1) * 12 + J
                END-PERFORM
            END-PERFORM.
 
+       SCORE-GUESS.
+           MOVE 0 TO FOUND
+           MOVE 0 TO WS-MATCH-I
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I = N OR FOUND = 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J = MAX-S OR FOUND = 1
+                   IF WS-A(I) = GUESS
+                       ADD 1 TO FOUND
+                       MOVE I TO WS-MATCH-I
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
        GUESS-LOOP.
        PERFORM UNTIL N-CORRECT = N OR N-INCORRECT = K
           DISPLAY "Enter your guess:" WITH NO ADVANCING
           ACCEPT GUESS
-          MOVE 0 TO FOUND
-          PERFORM VARYING I FROM 1 BY 1 UNTIL I = N OR FOUND = 1
-              PERFORM VARYING J FROM 1 BY 1 UNTIL J = MAX-S OR FOUND =1
-                  IF WS-A(I) = GUESS
-         STRING "Array " I " : " GUESS " " DELIMITED BY SIZE INTO WS-MSG
-                      DISPLAY WS-MSG WITH NO ADVANCING
-         PERFORM VARYING K FROM 1 BY 1 UNTIL K > MAX-S OR WS-B(K) = 0
-                          DISPLAY WS-B(K) WITH NO ADVANCING
-                      END-PERFORM
-                      ADD 1 TO N-CORRECT
-                      ADD 1 TO FOUND
-                  END-IF
+          PERFORM SCORE-GUESS
+          IF FOUND NOT = 0
+              STRING "Array " WS-MATCH-I " : " GUESS " "
+                  DELIMITED BY SIZE INTO WS-MSG
+              DISPLAY WS-MSG WITH NO ADVANCING
+              PERFORM VARYING K FROM 1 BY 1
+                      UNTIL K > MAX-S OR WS-B(K) = 0
+                  DISPLAY WS-B(K) WITH NO ADVANCING
               END-PERFORM
-          END-PERFORM
-          IF FOUND = 0
+              ADD 1 TO N-CORRECT
+              DISPLAY "Nice, you found " FOUND " arrays"
+          ELSE
               DISPLAY "Incorrect guess" WITH NO ADVANCING
               ADD 1 TO N-INCORRECT
-          ELSE
-              DISPLAY "Nice, you found " FOUND " arrays"
           END-IF
           ADD 1 TO COUNTER
+          PERFORM WRITE-CHECKPOINT
        END-PERFORM.
 
        CHECK-RESULTS.
@@ -98,4 +376,42 @@
                DISPLAY "Congratulations."
            ELSE
                DISPLAY "Sorry."
-           END-IF.
\ No newline at end of file
+           END-IF
+           PERFORM WRITE-SCORE-HISTORY.
+
+       WRITE-SCORE-HISTORY.
+           OPEN EXTEND SCORE-HISTORY
+           IF WS-SCORE-HIST-STATUS = '05' OR WS-SCORE-HIST-STATUS = '35'
+               OPEN OUTPUT SCORE-HISTORY
+           END-IF
+           IF WS-SCORE-HIST-STATUS NOT = '00'
+               DISPLAY "GUESSER: UNABLE TO OPEN SCORE-HISTORY, STATUS="
+                   WS-SCORE-HIST-STATUS
+           ELSE
+               MOVE WS-OPERATOR-ID TO SD-OPERATOR
+               MOVE WS-RUN-DATE TO SD-DATE
+               MOVE N-CORRECT TO SD-CORRECT
+               MOVE N-INCORRECT TO SD-INCORRECT
+               MOVE COUNTER TO SD-COUNTER
+               MOVE SPACES TO SH-LINE
+               WRITE SH-LINE FROM SH-DETAIL-LINE
+               CLOSE SCORE-HISTORY
+           END-IF.
+
+       WRITE-GUESLOG.
+           OPEN EXTEND GUESLOG
+           IF WS-GUESLOG-STATUS = '05' OR WS-GUESLOG-STATUS = '35'
+               OPEN OUTPUT GUESLOG
+           END-IF
+           IF WS-GUESLOG-STATUS NOT = '00'
+               DISPLAY "GUESSER: UNABLE TO OPEN GUESLOG, STATUS="
+                   WS-GUESLOG-STATUS
+           ELSE
+               MOVE RH-RUN-ID TO GL-RUN-ID
+               MOVE RH-RUN-DATE TO GL-RUN-DATE
+               MOVE RH-RUN-OPERATOR TO GL-OPERATOR
+               MOVE "COMPLETE " TO GL-STATUS
+               MOVE SPACES TO GUESLOG-LINE
+               WRITE GUESLOG-LINE FROM GUESLOG-DETAIL
+               CLOSE GUESLOG
+           END-IF.
