@@ -4,14 +4,62 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT LIST-IN ASSIGN TO "LISTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-IN-STATUS.
+           SELECT SUBLIST-RPT ASSIGN TO "SUBRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUBLIST-RPT-STATUS.
+           SELECT LIST-REJECTS ASSIGN TO "LISTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-REJ-STATUS.
+           SELECT EXCEPT-RPT ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-RPT-STATUS.
+           SELECT SUBLIST-OUT ASSIGN TO "SUBOUT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SO-KEY
+               FILE STATUS IS WS-SUBLIST-OUT-STATUS.
+           SELECT SUBLOG ASSIGN TO "SUBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUBLOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  LIST-IN
+           RECORD CONTAINS 5 CHARACTERS.
+       01  LIST-IN-REC PIC X(5).
+
+       FD  SUBLIST-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE PIC X(80).
+
+       FD  LIST-REJECTS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REJ-LINE PIC X(80).
+
+       FD  EXCEPT-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXC-LINE PIC X(80).
+
+       FD  SUBLIST-OUT
+           RECORD CONTAINS 26 CHARACTERS.
+       01  SUBLIST-OUT-REC.
+           05 SO-KEY.
+               10 SO-LIST-ID PIC X(8).
+               10 SO-INDEX PIC 9(3).
+           05 SO-VALUE PIC 9(15).
+
+       FD  SUBLOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUBLOG-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
-           01 N PIC 99 VALUE 0.
+           COPY RUNHDR.
+           01 N PIC 999 VALUE 0.
            01 L OCCURS 100 TIMES PIC 9(5) VALUE ZERO.
-           01 S OCCURS 100 TIMES PIC 9(5) VALUE ZERO.
+           01 S OCCURS 100 TIMES PIC 9(15) VALUE ZERO.
            01 Last-Square PIC 99999999 VALUE 0.
            01 FPI PIC 9999 VALUE 0.
            01 LSI PIC 9999 VALUE 0.
@@ -25,27 +73,283 @@
            01 IS-PRIME-FLAG PIC X VALUE 'N'.
            01 IS-PERFECT-SQUARE-FLAG PIC X VALUE 'N'.
            01 S-START PIC 999 VALUE 0.
+           01 WS-LIST-IN-STATUS PIC XX VALUE '00'.
+           01 WS-LIST-IN-EOF-SW PIC X VALUE 'N'.
+           01 WS-SUBLIST-RPT-STATUS PIC XX VALUE '00'.
+           01 WS-LIST-REJ-STATUS PIC XX VALUE '00'.
+           01 WS-RAW-VALUE PIC X(5) VALUE SPACES.
+           01 WS-REJECT-CT PIC 999 VALUE 0.
+           01 WS-EXCEPT-RPT-STATUS PIC XX VALUE '00'.
+           01 WS-NO-RESULT-SW PIC X VALUE 'N'.
+               88 NO-RESULT-FOUND VALUE 'Y'.
+           01 OPERATION-CODE PIC 9 VALUE 3.
+               88 OP-SQUARE VALUE 2.
+               88 OP-CUBE VALUE 3.
+           01 WS-EXPONENT PIC 9 VALUE 3.
+           01 WS-POWER-I PIC 9 VALUE 0.
+           01 WS-POWER-RESULT PIC 9(15) VALUE 0.
+           01 WS-SUBLIST-OUT-STATUS PIC XX VALUE '00'.
+           01 WS-SUBLOG-STATUS PIC XX VALUE '00'.
+           01 WS-PARM-STRING PIC X(80) VALUE SPACES.
+           01 WS-LIST-ID PIC X(8) VALUE SPACES.
+           01 WS-OP-CODE-TEXT PIC X(1) VALUE SPACES.
+           01 WS-PARM-TOK2 PIC X(8) VALUE SPACES.
+           01 WS-PARM-TOK3 PIC X(8) VALUE SPACES.
+           01 WS-PARM-TOK4 PIC X(8) VALUE SPACES.
+           01 WS-RUN-ID PIC X(8) VALUE SPACES.
+           01 WS-RUN-OPERATOR PIC X(8) VALUE SPACES.
+
+           01 SUBLOG-DETAIL.
+               05 SL-RUN-ID PIC X(8).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 SL-RUN-DATE PIC 9(6).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 SL-OPERATOR PIC X(8).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 FILLER PIC X(10) VALUE "SUBLIST   ".
+               05 SL-STATUS PIC X(9).
+
+           01 EXC-NO-PRIME-LINE.
+               05 FILLER PIC X(40) VALUE
+                   "NO PRIME ELEMENT FOUND IN LIST OF ".
+               05 EXC-NP-N PIC ZZ9.
+               05 FILLER PIC X(12) VALUE " ELEMENTS.".
+
+           01 EXC-NO-SQUARE-LINE.
+               05 FILLER PIC X(48) VALUE
+                   "NO PERFECT SQUARE FOUND IN LIST OF ".
+               05 EXC-NS-N PIC ZZ9.
+               05 FILLER PIC X(12) VALUE " ELEMENTS.".
+
+           01 REJ-DETAIL-LINE.
+               05 RJ-LABEL PIC X(12) VALUE "REJECT REC ".
+               05 RJ-REC-NO PIC ZZ9.
+               05 FILLER PIC X(9) VALUE " VALUE: ".
+               05 RJ-VALUE PIC X(5).
+               05 FILLER PIC X(10) VALUE " REASON: ".
+               05 RJ-REASON PIC X(30).
+           01 REJ-TRAILER-LINE.
+               05 FILLER PIC X(20) VALUE "TOTAL REJECTS: ".
+               05 RJ-TOTAL-CT PIC ZZ9.
+           01 WS-RUN-DATE PIC 9(6) VALUE 0.
+           01 WS-RUN-TIME PIC 9(8) VALUE 0.
+           01 WS-RUN-TIME-X REDEFINES WS-RUN-TIME.
+               05 WS-RUN-HH PIC 99.
+               05 WS-RUN-MIN PIC 99.
+               05 WS-RUN-SS PIC 99.
+               05 WS-RUN-TT PIC 99.
+           01 WS-RUN-DATE-X.
+               05 WS-RUN-YY PIC 99.
+               05 WS-RUN-MM PIC 99.
+               05 WS-RUN-DD PIC 99.
+           01 WS-PAGE-NO PIC 999 VALUE 0.
+           01 WS-LINE-CT PIC 99 VALUE 0.
+           01 WS-LINES-PER-PAGE PIC 99 VALUE 20.
+           01 WS-LINE-TOTAL PIC 9(5) VALUE 0.
+           01 WS-SUM-S PIC 9(18) VALUE 0.
+
+           01 RPT-HEADING-1.
+               05 FILLER PIC X(11) VALUE "SUBLIST-RPT".
+               05 FILLER PIC X(9) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE "RUN DATE: ".
+               05 RH1-DATE PIC X(8).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 FILLER PIC X(6) VALUE "TIME: ".
+               05 RH1-TIME PIC X(8).
+               05 FILLER PIC X(6) VALUE SPACES.
+               05 FILLER PIC X(6) VALUE "PAGE: ".
+               05 RH1-PAGE PIC ZZ9.
+
+           01 RPT-HEADING-2.
+               05 FILLER PIC X(80) VALUE
+                   "SUBLIST - PRIME-TO-SQUARE TRANSFORMATION REPORT".
+
+           01 RPT-COL-HEADING.
+               05 FILLER PIC X(10) VALUE "INDEX".
+               05 FILLER PIC X(10) VALUE "VALUE".
+
+           01 RPT-DETAIL-LINE.
+               05 RD-INDEX PIC ZZ9.
+               05 FILLER PIC X(7) VALUE SPACES.
+               05 RD-VALUE PIC Z(14)9.
+
+           01 RPT-TOTAL-LINE.
+               05 FILLER PIC X(20) VALUE "LINE COUNT: ".
+               05 RT-COUNT PIC ZZ9.
+               05 FILLER PIC X(10) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE "SUM OF S: ".
+               05 RT-SUM PIC Z(17)9.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter the number of elements (N) in the list (L): "
-           ACCEPT N
-           DISPLAY "Enter N elements for L"
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+               INTO WS-LIST-ID WS-PARM-TOK2 WS-PARM-TOK3 WS-PARM-TOK4
+           END-UNSTRING
+           IF WS-LIST-ID = SPACES
+               MOVE "DEFAULT" TO WS-LIST-ID
+           END-IF
+           IF WS-PARM-TOK2(1:1) IS NUMERIC AND WS-PARM-TOK2(2:7) = SPACES
+               MOVE WS-PARM-TOK2(1:1) TO WS-OP-CODE-TEXT
+               MOVE WS-PARM-TOK3 TO WS-RUN-ID
+               MOVE WS-PARM-TOK4 TO WS-RUN-OPERATOR
+           ELSE
+               MOVE WS-PARM-TOK2 TO WS-RUN-ID
+               MOVE WS-PARM-TOK3 TO WS-RUN-OPERATOR
+           END-IF
+           IF WS-OP-CODE-TEXT IS NUMERIC
+                   AND WS-OP-CODE-TEXT NOT = SPACES
+               MOVE WS-OP-CODE-TEXT TO OPERATION-CODE
+           END-IF
+           IF NOT OP-SQUARE AND NOT OP-CUBE
+               MOVE 3 TO OPERATION-CODE
+           END-IF
+           IF WS-RUN-ID = SPACES
+               MOVE "SUBLIST" TO WS-RUN-ID
+           END-IF
+           MOVE WS-RUN-ID TO RH-RUN-ID
+           MOVE WS-RUN-DATE TO RH-RUN-DATE
+           MOVE WS-RUN-OPERATOR TO RH-RUN-OPERATOR
+           OPEN INPUT LIST-IN
+           IF WS-LIST-IN-STATUS NOT = '00'
+               DISPLAY "SUBLIST: UNABLE TO OPEN LIST-IN, STATUS="
+                   WS-LIST-IN-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LIST-REJECTS
+           IF WS-LIST-REJ-STATUS NOT = '00'
+               DISPLAY "SUBLIST: UNABLE TO OPEN LIST-REJECTS, STATUS="
+                   WS-LIST-REJ-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
            PERFORM READ-LIST
+           CLOSE LIST-IN
+           PERFORM WRITE-REJECT-TRAILER
+           CLOSE LIST-REJECTS
+           OPEN OUTPUT EXCEPT-RPT
+           IF WS-EXCEPT-RPT-STATUS NOT = '00'
+               DISPLAY "SUBLIST: UNABLE TO OPEN EXCEPT-RPT, STATUS="
+                   WS-EXCEPT-RPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
            PERFORM FIND-FIRST-ELEMENT
            IF IS-PRIME-FLAG='Y'
                PERFORM FIND-LAST-SQUARE
                IF IS-PERFECT-SQUARE-FLAG='Y'
                    PERFORM CALCULATE-SUBLIST
                    PERFORM OUTPUT-SUBLIST
+               ELSE
+                   MOVE N TO EXC-NS-N
+                   WRITE EXC-LINE FROM EXC-NO-SQUARE-LINE
+                   MOVE 'Y' TO WS-NO-RESULT-SW
                END-IF
+           ELSE
+               MOVE N TO EXC-NP-N
+               WRITE EXC-LINE FROM EXC-NO-PRIME-LINE
+               MOVE 'Y' TO WS-NO-RESULT-SW
            END-IF
+           CLOSE EXCEPT-RPT
+           PERFORM WRITE-SUBLOG
            STOP RUN.
-     
+
+       WRITE-SUBLOG.
+           OPEN EXTEND SUBLOG
+           IF WS-SUBLOG-STATUS = '05' OR WS-SUBLOG-STATUS = '35'
+               OPEN OUTPUT SUBLOG
+           END-IF
+           IF WS-SUBLOG-STATUS NOT = '00'
+               DISPLAY "SUBLIST: UNABLE TO OPEN SUBLOG, STATUS="
+                   WS-SUBLOG-STATUS
+           ELSE
+               MOVE RH-RUN-ID TO SL-RUN-ID
+               MOVE RH-RUN-DATE TO SL-RUN-DATE
+               MOVE RH-RUN-OPERATOR TO SL-OPERATOR
+               IF NO-RESULT-FOUND
+                   MOVE "NO RESULT" TO SL-STATUS
+               ELSE
+                   MOVE "COMPLETE " TO SL-STATUS
+               END-IF
+               MOVE SPACES TO SUBLOG-LINE
+               WRITE SUBLOG-LINE FROM SUBLOG-DETAIL
+               CLOSE SUBLOG
+           END-IF.
+
+       WRITE-SUBLIST-OUT.
+           OPEN OUTPUT SUBLIST-OUT
+           IF WS-SUBLIST-OUT-STATUS NOT = '00'
+               DISPLAY "SUBLIST: UNABLE TO OPEN SUBLIST-OUT, STATUS="
+                   WS-SUBLIST-OUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING I FROM FPI BY 1 UNTIL I > LSI
+               MOVE WS-LIST-ID TO SO-LIST-ID
+               MOVE I TO SO-INDEX
+               MOVE S(I) TO SO-VALUE
+               WRITE SUBLIST-OUT-REC
+           END-PERFORM
+           CLOSE SUBLIST-OUT.
+
        READ-LIST.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               ACCEPT L(I)
-           END-PERFORM.
- 
+           READ LIST-IN INTO WS-RAW-VALUE
+               AT END
+                   MOVE 'Y' TO WS-LIST-IN-EOF-SW
+                   MOVE 0 TO N
+           END-READ
+           IF WS-LIST-IN-EOF-SW NOT = 'Y'
+               IF WS-RAW-VALUE IS NUMERIC
+                   MOVE WS-RAW-VALUE TO N
+               ELSE
+                   DISPLAY "SUBLIST: NON-NUMERIC LIST COUNT RECORD, "
+                       "TREATING LIST AS EMPTY"
+                   MOVE 0 TO N
+               END-IF
+               IF N > 100
+                   DISPLAY "SUBLIST: LIST COUNT " N
+                       " EXCEEDS MAXIMUM OF 100, TRUNCATING TO 100"
+                   MOVE 100 TO N
+               END-IF
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   READ LIST-IN INTO WS-RAW-VALUE
+                       AT END
+                           MOVE 'Y' TO WS-LIST-IN-EOF-SW
+                           MOVE I TO N
+                           SUBTRACT 1 FROM N
+                   END-READ
+                   IF WS-LIST-IN-EOF-SW = 'Y'
+                       EXIT PERFORM
+                   END-IF
+                   PERFORM VALIDATE-ENTRY
+               END-PERFORM
+           END-IF.
+
+       VALIDATE-ENTRY.
+           IF WS-RAW-VALUE IS NOT NUMERIC
+               MOVE "NON-NUMERIC VALUE" TO RJ-REASON
+               PERFORM WRITE-REJECT
+           ELSE
+               MOVE WS-RAW-VALUE TO L(I)
+               IF L(I) = 0
+                   MOVE "ZERO VALUE" TO RJ-REASON
+                   PERFORM WRITE-REJECT
+                   MOVE 0 TO L(I)
+               END-IF
+           END-IF.
+
+       WRITE-REJECT.
+           ADD 1 TO WS-REJECT-CT
+           MOVE I TO RJ-REC-NO
+           MOVE WS-RAW-VALUE TO RJ-VALUE
+           WRITE REJ-LINE FROM REJ-DETAIL-LINE.
+
+       WRITE-REJECT-TRAILER.
+           MOVE WS-REJECT-CT TO RJ-TOTAL-CT
+           WRITE REJ-LINE FROM REJ-TRAILER-LINE.
+
        FIND-FIRST-ELEMENT.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                MOVE L(I) TO CURRENT-ELEMENT
@@ -87,19 +391,74 @@
            END-PERFORM.
 
        CALCULATE-SUBLIST.
+           IF OP-SQUARE
+               MOVE 2 TO WS-EXPONENT
+           ELSE
+               MOVE 3 TO WS-EXPONENT
+           END-IF
            MOVE 1 TO I
-           MOVE L(FPI) TO S(1)
+           MOVE L(FPI) TO S(FPI)
            MOVE L(LSI) TO S(LSI)
            COMPUTE S-START = FPI + 1
            PERFORM VARYING I FROM S-START BY 1 UNTIL I=LSI
-                   MULTIPLY L(I) BY L(I) GIVING J
-                   MULTIPLY J BY L(I) GIVING S(I)
+                   MOVE L(I) TO WS-POWER-RESULT
+                   PERFORM VARYING WS-POWER-I FROM 2 BY 1
+                           UNTIL WS-POWER-I > WS-EXPONENT
+                       MULTIPLY L(I) BY WS-POWER-RESULT
+                   END-PERFORM
+                   MOVE WS-POWER-RESULT TO S(I)
            END-PERFORM.
 
        OUTPUT-SUBLIST.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LSI
-               DISPLAY S(I)
-           END-PERFORM.
+           PERFORM WRITE-SUBLIST-OUT
+           OPEN OUTPUT SUBLIST-RPT
+           IF WS-SUBLIST-RPT-STATUS NOT = '00'
+               DISPLAY "SUBLIST: UNABLE TO OPEN SUBLIST-RPT, STATUS="
+                   WS-SUBLIST-RPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 0 TO WS-PAGE-NO
+           MOVE 99 TO WS-LINE-CT
+           MOVE 0 TO WS-LINE-TOTAL
+           MOVE 0 TO WS-SUM-S
+           PERFORM VARYING I FROM FPI BY 1 UNTIL I > LSI
+               IF WS-LINE-CT >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-RPT-HEADINGS
+               END-IF
+               MOVE I TO RD-INDEX
+               MOVE S(I) TO RD-VALUE
+               WRITE RPT-LINE FROM RPT-DETAIL-LINE
+               ADD 1 TO WS-LINE-CT
+               ADD 1 TO WS-LINE-TOTAL
+               ADD S(I) TO WS-SUM-S
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-LINE-TOTAL TO RT-COUNT
+           MOVE WS-SUM-S TO RT-SUM
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE
+           CLOSE SUBLIST-RPT.
+
+       WRITE-RPT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO
+           IF WS-PAGE-NO > 1
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-X
+           STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YY
+               DELIMITED BY SIZE INTO RH1-DATE
+           STRING WS-RUN-HH ":" WS-RUN-MIN ":" WS-RUN-SS
+               DELIMITED BY SIZE INTO RH1-TIME
+           MOVE WS-PAGE-NO TO RH1-PAGE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE FROM RPT-HEADING-1
+           WRITE RPT-LINE FROM RPT-HEADING-2
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           WRITE RPT-LINE FROM RPT-COL-HEADING
+           MOVE 0 TO WS-LINE-CT.
 
        IS-PERFECT-SQUARE.
            MOVE 1 TO WS-SQRT
